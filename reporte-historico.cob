@@ -0,0 +1,208 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.           REPORTE-HISTORICO.
+        AUTHOR.               ISAAC MORENO.
+        INSTALLATION.         DESARROLLO.
+        DATE-WRITTEN.         09/08/2026.
+        DATE-COMPILED.        09/08/2026.
+        SECURITY.             NO ES CONFIDENCIAL.
+
+      *------------------------------------------------------------------------*
+      * Historial de modificaciones
+      * 09/08/2026 - Version inicial. Lee SUMA-HISTORICO (el historico
+      *              indexado que alimenta SUMA-ARGS) para una fecha de
+      *              corrida dada y emite el reporte diario de totales
+      *              de control, con encabezado, saltos de pagina y un
+      *              gran total al final.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER.      MACBOOK-PRO.
+        OBJECT-COMPUTER.      MACBOOK-PRO.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL SUMA-HISTORICO ASSIGN TO "SUMAHIST.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS HIST-LLAVE.
+            SELECT RPT-SALIDA ASSIGN TO "SUMA-HIST-REPORTE.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  SUMA-HISTORICO.
+        01 REG-HISTORICO.
+           COPY SUMAHIST.
+
+        FD  RPT-SALIDA.
+        01 REG-SALIDA             PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01 FECHA-PEDIDA           PIC 9(8).
+        01 FIN-HISTORICO          PIC X(1) VALUE "N".
+           88 NO-HAY-MAS-HISTORICO VALUE "S".
+
+        01 LINEAS-POR-PAGINA      PIC 9(2) VALUE 20.
+        01 LINEAS-EN-PAGINA       PIC 9(2) VALUE ZERO.
+        01 NUMERO-PAGINA          PIC 9(3) VALUE ZERO.
+        01 HUBO-DETALLE           PIC X(1) VALUE "N".
+           88 HUBO-ALGUN-DETALLE  VALUE "S".
+
+        01 GRAN-TOTAL-REGISTROS   PIC 9(7)      VALUE ZERO.
+        01 GRAN-TOTAL-RESULTADO   PIC S9(10)V99 VALUE ZERO.
+
+        01 LINEA-ENCABEZADO-1     PIC X(80).
+        01 LINEA-ENCABEZADO-2     PIC X(80).
+        01 LINEA-DETALLE-RPT      PIC X(80).
+        01 LINEA-GRAN-TOTAL       PIC X(80).
+
+        01 HIST-VALOR-1-EDIT      PIC Z(8)9.99.
+        01 HIST-VALOR-2-EDIT      PIC Z(8)9.99.
+        01 HIST-RESULTADO-EDIT    PIC -(8)9.99.
+        01 FECHA-PEDIDA-EDIT      PIC 9999/99/99.
+        01 NUMERO-PAGINA-EDIT     PIC ZZ9.
+        01 GRAN-TOTAL-REGISTROS-EDIT PIC ZZ,ZZZ,ZZ9.
+        01 GRAN-TOTAL-RESULTADO-EDIT PIC -(9)9.99.
+
+        PROCEDURE DIVISION.
+        MAIN-LOGIC.
+            DISPLAY "***********************************".
+            DISPLAY "*** REPORTE DIARIO SUMA-HISTORICO ***".
+            DISPLAY "Fecha de corrida a reportar (AAAAMMDD): ".
+            DISPLAY " ".
+            ACCEPT FECHA-PEDIDA.
+            DISPLAY " ".
+
+            OPEN INPUT  SUMA-HISTORICO
+            OPEN OUTPUT RPT-SALIDA
+
+            PERFORM UBICAR-PRIMER-REGISTRO
+
+            PERFORM UNTIL NO-HAY-MAS-HISTORICO
+                IF HIST-FECHA = FECHA-PEDIDA
+                    IF LINEAS-EN-PAGINA = ZERO OR
+                            LINEAS-EN-PAGINA >= LINEAS-POR-PAGINA
+                        PERFORM ESCRIBIR-ENCABEZADO
+                    END-IF
+                    PERFORM ESCRIBIR-DETALLE-RPT
+                    PERFORM ACUMULAR-GRAN-TOTAL
+                ELSE
+                    MOVE "S" TO FIN-HISTORICO
+                END-IF
+                IF NOT NO-HAY-MAS-HISTORICO
+                    READ SUMA-HISTORICO NEXT RECORD
+                        AT END MOVE "S" TO FIN-HISTORICO
+                    END-READ
+                END-IF
+            END-PERFORM
+
+            IF HUBO-ALGUN-DETALLE
+                PERFORM ESCRIBIR-GRAN-TOTAL
+            ELSE
+                MOVE SPACES TO REG-SALIDA
+                STRING "NO HAY MOVIMIENTOS PARA LA FECHA "
+                       FECHA-PEDIDA-EDIT
+                       DELIMITED BY SIZE INTO REG-SALIDA
+                END-STRING
+                WRITE REG-SALIDA
+            END-IF
+
+            CLOSE SUMA-HISTORICO.
+            CLOSE RPT-SALIDA.
+
+            STOP RUN.
+
+      *------------------------------------------------------------------------*
+      * UBICAR-PRIMER-REGISTRO: posiciona SUMA-HISTORICO en el primer
+      * registro de la fecha pedida (o, si no hay ninguno, deja
+      * FIN-HISTORICO activo para que no se lea nada mas).
+        UBICAR-PRIMER-REGISTRO.
+            MOVE FECHA-PEDIDA TO HIST-FECHA
+            MOVE ZERO         TO HIST-SECUENCIA
+            START SUMA-HISTORICO KEY IS NOT LESS THAN HIST-LLAVE
+                INVALID KEY MOVE "S" TO FIN-HISTORICO
+            END-START
+
+            IF NOT NO-HAY-MAS-HISTORICO
+                READ SUMA-HISTORICO NEXT RECORD
+                    AT END MOVE "S" TO FIN-HISTORICO
+                END-READ
+            END-IF.
+
+      *------------------------------------------------------------------------*
+      * ESCRIBIR-ENCABEZADO: imprime el encabezado del reporte al
+      * inicio y cada vez que se llena una pagina.
+        ESCRIBIR-ENCABEZADO.
+            ADD 1 TO NUMERO-PAGINA
+            MOVE FECHA-PEDIDA TO FECHA-PEDIDA-EDIT
+            MOVE NUMERO-PAGINA TO NUMERO-PAGINA-EDIT
+
+            MOVE SPACES TO LINEA-ENCABEZADO-1
+            STRING "REPORTE DIARIO SUMA-HISTORICO - FECHA: "
+                   FECHA-PEDIDA-EDIT
+                   "  PAGINA: " NUMERO-PAGINA-EDIT
+                   DELIMITED BY SIZE INTO LINEA-ENCABEZADO-1
+            END-STRING
+
+            MOVE SPACES TO LINEA-ENCABEZADO-2
+            STRING "SEC.  OPERACION  VALOR-1      VALOR-2"
+                   "      RESULTADO"
+                   DELIMITED BY SIZE INTO LINEA-ENCABEZADO-2
+            END-STRING
+
+            IF NUMERO-PAGINA > 1
+                MOVE SPACES TO REG-SALIDA
+                WRITE REG-SALIDA
+            END-IF
+
+            MOVE LINEA-ENCABEZADO-1 TO REG-SALIDA
+            WRITE REG-SALIDA
+            MOVE LINEA-ENCABEZADO-2 TO REG-SALIDA
+            WRITE REG-SALIDA
+            MOVE ZERO TO LINEAS-EN-PAGINA.
+
+      *------------------------------------------------------------------------*
+      * ESCRIBIR-DETALLE-RPT: imprime una linea de detalle por cada
+      * registro historico de la fecha pedida.
+        ESCRIBIR-DETALLE-RPT.
+            MOVE "S" TO HUBO-DETALLE
+            MOVE HIST-VALOR-1   TO HIST-VALOR-1-EDIT
+            MOVE HIST-VALOR-2   TO HIST-VALOR-2-EDIT
+            MOVE HIST-RESULTADO TO HIST-RESULTADO-EDIT
+            MOVE SPACES TO LINEA-DETALLE-RPT
+            STRING HIST-SECUENCIA
+                   "  " HIST-OPERACION
+                   "  " HIST-VALOR-1-EDIT
+                   "  " HIST-VALOR-2-EDIT
+                   "  " HIST-RESULTADO-EDIT
+                   DELIMITED BY SIZE INTO LINEA-DETALLE-RPT
+            END-STRING
+            MOVE LINEA-DETALLE-RPT TO REG-SALIDA
+            WRITE REG-SALIDA
+            ADD 1 TO LINEAS-EN-PAGINA.
+
+      *------------------------------------------------------------------------*
+      * ACUMULAR-GRAN-TOTAL: suma cada registro reportado al gran
+      * total de registros y de resultado de toda la corrida.
+        ACUMULAR-GRAN-TOTAL.
+            ADD 1 TO GRAN-TOTAL-REGISTROS
+            ADD HIST-RESULTADO TO GRAN-TOTAL-RESULTADO.
+
+      *------------------------------------------------------------------------*
+      * ESCRIBIR-GRAN-TOTAL: imprime la linea de gran total al
+      * terminar de recorrer todos los registros de la fecha pedida.
+        ESCRIBIR-GRAN-TOTAL.
+            MOVE GRAN-TOTAL-REGISTROS TO GRAN-TOTAL-REGISTROS-EDIT
+            MOVE GRAN-TOTAL-RESULTADO TO GRAN-TOTAL-RESULTADO-EDIT
+            MOVE SPACES TO LINEA-GRAN-TOTAL
+            STRING "GRAN TOTAL - REGISTROS: "
+                   GRAN-TOTAL-REGISTROS-EDIT
+                   "  RESULTADO: " GRAN-TOTAL-RESULTADO-EDIT
+                   DELIMITED BY SIZE INTO LINEA-GRAN-TOTAL
+            END-STRING
+            MOVE SPACES TO REG-SALIDA
+            WRITE REG-SALIDA
+            MOVE LINEA-GRAN-TOTAL TO REG-SALIDA
+            WRITE REG-SALIDA.
+
+        END PROGRAM REPORTE-HISTORICO.
