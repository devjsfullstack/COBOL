@@ -6,29 +6,538 @@
         DATE-COMPILED.        27/03/2025.
         SECURITY.             NO ES CONFIDENCIAL.
 
+      *------------------------------------------------------------------------*
+      * Historial de modificaciones
+      * 09/08/2026 - Se agrega modo batch: lee pares VALOR-1/VALOR-2 de un
+      *              archivo de transacciones y genera un reporte con el
+      *              RESULTADO de cada linea y un total de control al final.
+      * 09/08/2026 - Se valida que VALOR-1 y VALOR-2 sean numericos antes de
+      *              calcular RESULTADO. Los pares rechazados se registran
+      *              en SUMA-ERRORES; en modo interactivo se vuelve a pedir
+      *              el dato al operador.
+      * 09/08/2026 - Se agrega el campo OPERACION (A/S/M/D) para que el
+      *              programa sume, reste, multiplique o divida VALOR-1 y
+      *              VALOR-2 en lugar de sumar siempre.
+      * 09/08/2026 - Cada RESULTADO calculado se graba ademas en el archivo
+      *              indexado SUMA-HISTORICO, con llave fecha+secuencia,
+      *              para poder consultar o reimprimir corridas pasadas.
+      * 09/08/2026 - Cada corrida agrega un registro a la bitacora
+      *              AUDITORIA.DAT compartida con ARGUMENTOS y CICLO-FOR.
+      * 09/08/2026 - El modo batch ahora graba un checkpoint en
+      *              SUMA-CHECKPOINT a medida que procesa, y puede
+      *              reiniciar una corrida larga saltando los registros
+      *              ya procesados en vez de repetirlos.
+      * 09/08/2026 - Al ensanchar los campos -EDIT un digito cada uno,
+      *              la linea de detalle y la de totales de
+      *              SUMA-REPORTE pasaron de sumar 80 caracteres a 83;
+      *              LINEA-DETALLE, LINEA-TOTALES y REG-REPORTE se
+      *              ensanchan igual para que no se trunquen los
+      *              ultimos caracteres de RESULTADO-EDIT ni de
+      *              TOTAL-RECHAZADOS-EDIT.
+      * 09/08/2026 - OPERACION-MULTIPLICAR no llevaba ROUNDED ni ON
+      *              SIZE ERROR, a diferencia de la division; un
+      *              producto que no cabe en RESULTADO se truncaba o
+      *              se desbordaba sin avisar. Ahora MULTIPLY lleva
+      *              ROUNDED y, si se desborda, el par se rechaza (se
+      *              registra en SUMA-ERRORES) en lugar de grabar un
+      *              RESULTADO incorrecto en el historico o el
+      *              reporte.
+      * 09/08/2026 - El checkpoint se grababa cada 100 registros en vez
+      *              de en cada uno. Si la corrida se caia entre dos
+      *              checkpoints, al reiniciar se saltaban solo los
+      *              registros del ultimo checkpoint y los demas (hasta
+      *              99) se volvian a procesar, duplicandolos en
+      *              SUMA-HISTORICO y en SUMA-REPORTE. Ahora
+      *              GRABAR-CHECKPOINT se llama despues de cada
+      *              registro, asi que un reinicio nunca vuelve a
+      *              procesar un registro que ya quedo contabilizado.
+
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SOURCE-COMPUTER.      MACBOOK-PRO.
         OBJECT-COMPUTER.      MACBOOK-PRO.
 
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT SUMA-ENTRADA  ASSIGN TO "SUMA-ENTRADA.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SUMA-REPORTE  ASSIGN TO "SUMA-REPORTE.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL SUMA-ERRORES  ASSIGN TO "SUMA-ERRORES.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL SUMA-HISTORICO ASSIGN TO "SUMAHIST.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS HIST-LLAVE.
+            SELECT OPTIONAL ARCHIVO-AUDITORIA
+                ASSIGN TO "AUDITORIA.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL SUMA-CHECKPOINT
+                ASSIGN TO "SUMA-CHECKPOINT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  SUMA-ENTRADA.
+        01 REG-ENTRADA.
+           05 ENT-OPERACION      PIC X(1).
+           05 ENT-VALOR-1        PIC 9(9)V99.
+           05 ENT-VALOR-2        PIC 9(9)V99.
+
+        FD  SUMA-REPORTE.
+        01 REG-REPORTE           PIC X(83).
+
+        FD  SUMA-ERRORES.
+        01 REG-ERROR             PIC X(80).
+
+        FD  SUMA-HISTORICO.
+        01 REG-HISTORICO.
+           COPY SUMAHIST.
+
+        FD  ARCHIVO-AUDITORIA.
+        01 REG-AUDITORIA.
+           COPY AUDITREC.
+
+        FD  SUMA-CHECKPOINT.
+        01 REG-CHECKPOINT.
+           05 CKPT-REGISTROS-A-SALTAR PIC 9(7).
+           05 CKPT-TOTAL-REGISTROS    PIC 9(7).
+           05 CKPT-TOTAL-RESULTADO    PIC S9(10)V99.
+           05 CKPT-TOTAL-RECHAZADOS   PIC 9(7).
+
         WORKING-STORAGE SECTION.
-        01 VALOR-1    PIC 9(9)V99.
-        01 VALOR-2    PIC 9(9)V99.
-        01 RESULTADO  PIC 9(9)V99.
+        01 VALOR-1               PIC 9(9)V99.
+        01 VALOR-2               PIC 9(9)V99.
+        01 RESULTADO             PIC S9(9)V99.
+
+        01 OPERACION             PIC X(1).
+           88 OPERACION-SUMAR          VALUE "A" "a".
+           88 OPERACION-RESTAR         VALUE "S" "s".
+           88 OPERACION-MULTIPLICAR    VALUE "M" "m".
+           88 OPERACION-DIVIDIR        VALUE "D" "d".
+           88 OPERACION-VALIDA
+               VALUE "A" "a" "S" "s" "M" "m" "D" "d".
+
+        01 MODO-EJECUCION        PIC X(1).
+           88 MODO-BATCH         VALUE "B" "b".
+           88 MODO-INTERACTIVO   VALUE "I" "i".
+
+        01 RESULTADO-VALIDO     PIC X(1) VALUE "S".
+           88 RESULTADO-ES-VALIDO VALUE "S".
+
+        01 FIN-ARCHIVO-ENTRADA   PIC X(1) VALUE "N".
+           88 NO-HAY-MAS-DATOS   VALUE "S".
+
+        01 TOTAL-REGISTROS       PIC 9(7)    VALUE ZERO.
+        01 TOTAL-RESULTADO       PIC S9(10)V99 VALUE ZERO.
+        01 TOTAL-RECHAZADOS      PIC 9(7)    VALUE ZERO.
+
+        01 LINEA-DETALLE         PIC X(83).
+        01 LINEA-TOTALES         PIC X(83).
+        01 LINEA-ERROR           PIC X(80).
+        01 VALOR-TEXTO           PIC X(11).
+        01 RESULTADO-EDIT        PIC -(8)9.99.
+        01 VALOR-1-EDIT          PIC Z(8)9.99.
+        01 VALOR-2-EDIT          PIC Z(8)9.99.
+        01 TOTAL-REGISTROS-EDIT  PIC ZZ,ZZZ,ZZ9.
+        01 TOTAL-RESULTADO-EDIT  PIC -(9)9.99.
+        01 TOTAL-RECHAZADOS-EDIT PIC ZZ,ZZZ,ZZ9.
+
+        01 FECHA-CORRIDA         PIC 9(8).
+        01 SIGUIENTE-SECUENCIA   PIC 9(4) VALUE 1.
+        01 FIN-HISTORICO-HOY     PIC X(1) VALUE "N".
+
+        01 RESUMEN-SALIDA        PIC X(60).
+
+        01 REINICIO-SOLICITADO   PIC X(1) VALUE "N".
+           88 REINICIO-SI        VALUE "S" "s".
+        01 REGISTROS-A-SALTAR    PIC 9(7) VALUE ZERO.
+        01 CONTADOR-SALTO        PIC 9(7).
 
         PROCEDURE DIVISION.
+        MAIN-LOGIC.
             DISPLAY "*************************".
             DISPLAY "********** SUMA *********".
-            DISPLAY "Ingrese el primer valor: ".
-            DISPLAY " ".
-            ACCEPT VALOR-1.
-            DISPLAY " ".
-            DISPLAY "Ingrese el segundo valor: ".
+            DISPLAY "Modo de ejecucion (I = Interactivo, B = Batch): ".
             DISPLAY " ".
-            ACCEPT VALOR-2.
+            ACCEPT MODO-EJECUCION.
             DISPLAY " ".
-            ADD VALOR-1 VALOR-2 GIVING RESULTADO.
-            DISPLAY "RESULTADO: " RESULTADO.
-            STOP RUN.
+
+            OPEN EXTEND SUMA-ERRORES.
+            OPEN I-O SUMA-HISTORICO.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-CORRIDA.
+            PERFORM INICIALIZAR-SECUENCIA.
+
+            IF MODO-BATCH
+                PERFORM PROCESO-BATCH
+            ELSE
+                PERFORM PROCESO-INTERACTIVO
+            END-IF
+
+            CLOSE SUMA-ERRORES.
+            CLOSE SUMA-HISTORICO.
+
+            PERFORM GRABAR-AUDITORIA.
+
+            GOBACK.
+
+      *------------------------------------------------------------------------*
+      * INICIALIZAR-SECUENCIA: ubica el ultimo numero de secuencia usado
+      * hoy en SUMA-HISTORICO, para que la corrida actual siga contando a
+      * partir de ahi en lugar de reiniciar en 1 y chocar con corridas
+      * anteriores del mismo dia.
+        INICIALIZAR-SECUENCIA.
+            MOVE "N" TO FIN-HISTORICO-HOY
+            MOVE FECHA-CORRIDA TO HIST-FECHA
+            MOVE ZERO TO HIST-SECUENCIA
+            START SUMA-HISTORICO KEY IS NOT LESS THAN HIST-LLAVE
+                INVALID KEY MOVE "S" TO FIN-HISTORICO-HOY
+            END-START
+
+            PERFORM UNTIL FIN-HISTORICO-HOY = "S"
+                READ SUMA-HISTORICO NEXT RECORD
+                    AT END MOVE "S" TO FIN-HISTORICO-HOY
+                END-READ
+                IF FIN-HISTORICO-HOY = "N"
+                    IF HIST-FECHA = FECHA-CORRIDA
+                        COMPUTE SIGUIENTE-SECUENCIA = HIST-SECUENCIA + 1
+                    ELSE
+                        MOVE "S" TO FIN-HISTORICO-HOY
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+      *------------------------------------------------------------------------*
+      * GRABAR-HISTORICO: agrega al historico indexado el resultado recien
+      * calculado, con llave fecha de corrida + secuencia.
+        GRABAR-HISTORICO.
+            MOVE FECHA-CORRIDA       TO HIST-FECHA
+            MOVE SIGUIENTE-SECUENCIA TO HIST-SECUENCIA
+            MOVE OPERACION           TO HIST-OPERACION
+            MOVE VALOR-1             TO HIST-VALOR-1
+            MOVE VALOR-2             TO HIST-VALOR-2
+            MOVE RESULTADO           TO HIST-RESULTADO
+            WRITE REG-HISTORICO
+                INVALID KEY
+                    DISPLAY "*** No se pudo grabar en el historico. ***"
+            END-WRITE
+            ADD 1 TO SIGUIENTE-SECUENCIA.
+
+      *------------------------------------------------------------------------*
+      * PROCESO-INTERACTIVO: captura la operacion y un solo par de valores
+      * por consola, validando cada dato antes de calcular RESULTADO.
+        PROCESO-INTERACTIVO.
+            PERFORM CAPTURAR-OPERACION
+            PERFORM CAPTURAR-VALOR-1
+            PERFORM CAPTURAR-VALOR-2
+            PERFORM VALIDAR-DIVISION-CERO
+            PERFORM COMPUTAR-RESULTADO
+            IF RESULTADO-ES-VALIDO
+                PERFORM GRABAR-HISTORICO
+                MOVE RESULTADO TO RESULTADO-EDIT
+                DISPLAY "RESULTADO: " RESULTADO-EDIT
+                MOVE SPACES TO RESUMEN-SALIDA
+                STRING "RESULTADO: " RESULTADO-EDIT
+                       DELIMITED BY SIZE INTO RESUMEN-SALIDA
+                END-STRING
+            ELSE
+                PERFORM REGISTRAR-ERROR-DESBORDE
+                MOVE SPACES TO RESUMEN-SALIDA
+                STRING "RESULTADO: DESBORDE"
+                       DELIMITED BY SIZE INTO RESUMEN-SALIDA
+                END-STRING
+            END-IF.
+
+        CAPTURAR-OPERACION.
+            PERFORM WITH TEST AFTER UNTIL OPERACION-VALIDA
+                DISPLAY "Ingrese la operacion (A/S/M/D): "
+                DISPLAY " "
+                ACCEPT OPERACION
+                DISPLAY " "
+                IF NOT OPERACION-VALIDA
+                    PERFORM REGISTRAR-ERROR-OPERACION
+                END-IF
+            END-PERFORM.
+
+        VALIDAR-DIVISION-CERO.
+            PERFORM WITH TEST AFTER
+                    UNTIL NOT (OPERACION-DIVIDIR AND VALOR-2 = ZERO)
+                IF OPERACION-DIVIDIR AND VALOR-2 = ZERO
+                    PERFORM REGISTRAR-ERROR-DIVISION-CERO
+                    PERFORM CAPTURAR-VALOR-2
+                END-IF
+            END-PERFORM.
+
+        REGISTRAR-ERROR-OPERACION.
+            MOVE SPACES TO LINEA-ERROR
+            STRING "OPERACION NO VALIDA: " OPERACION
+                   DELIMITED BY SIZE INTO LINEA-ERROR
+            END-STRING
+            MOVE LINEA-ERROR TO REG-ERROR
+            WRITE REG-ERROR
+            DISPLAY "*** Operacion no valida, use A, S, M o D. ***".
+
+        REGISTRAR-ERROR-DIVISION-CERO.
+            MOVE SPACES TO LINEA-ERROR
+            STRING "DIVISION POR CERO - VALOR-1: " VALOR-1
+                   " VALOR-2: " VALOR-2
+                   DELIMITED BY SIZE INTO LINEA-ERROR
+            END-STRING
+            MOVE LINEA-ERROR TO REG-ERROR
+            WRITE REG-ERROR
+            DISPLAY "*** No se puede dividir entre cero. ***".
+
+        REGISTRAR-ERROR-DESBORDE.
+            MOVE SPACES TO LINEA-ERROR
+            STRING "DESBORDE AL MULTIPLICAR - VALOR-1: " VALOR-1
+                   " VALOR-2: " VALOR-2
+                   DELIMITED BY SIZE INTO LINEA-ERROR
+            END-STRING
+            MOVE LINEA-ERROR TO REG-ERROR
+            WRITE REG-ERROR
+            DISPLAY "*** Desborde al multiplicar, resultado no "
+                    "calculado. ***".
+
+        CAPTURAR-VALOR-1.
+            PERFORM WITH TEST AFTER UNTIL VALOR-1 IS NUMERIC
+                DISPLAY "Ingrese el primer valor: "
+                DISPLAY " "
+                ACCEPT VALOR-1
+                DISPLAY " "
+                IF VALOR-1 NOT NUMERIC
+                    MOVE VALOR-1 TO VALOR-TEXTO
+                    PERFORM REGISTRAR-ERROR-VALOR-1
+                END-IF
+            END-PERFORM.
+
+        CAPTURAR-VALOR-2.
+            PERFORM WITH TEST AFTER UNTIL VALOR-2 IS NUMERIC
+                DISPLAY "Ingrese el segundo valor: "
+                DISPLAY " "
+                ACCEPT VALOR-2
+                DISPLAY " "
+                IF VALOR-2 NOT NUMERIC
+                    MOVE VALOR-2 TO VALOR-TEXTO
+                    PERFORM REGISTRAR-ERROR-VALOR-2
+                END-IF
+            END-PERFORM.
+
+        REGISTRAR-ERROR-VALOR-1.
+            MOVE SPACES TO LINEA-ERROR
+            STRING "VALOR-1 NO NUMERICO: " VALOR-TEXTO
+                   DELIMITED BY SIZE INTO LINEA-ERROR
+            END-STRING
+            MOVE LINEA-ERROR TO REG-ERROR
+            WRITE REG-ERROR
+            DISPLAY "*** Valor no numerico, ingrese nuevamente. ***".
+
+        REGISTRAR-ERROR-VALOR-2.
+            MOVE SPACES TO LINEA-ERROR
+            STRING "VALOR-2 NO NUMERICO: " VALOR-TEXTO
+                   DELIMITED BY SIZE INTO LINEA-ERROR
+            END-STRING
+            MOVE LINEA-ERROR TO REG-ERROR
+            WRITE REG-ERROR
+            DISPLAY "*** Valor no numerico, ingrese nuevamente. ***".
+
+      *------------------------------------------------------------------------*
+      * COMPUTAR-RESULTADO: aplica la operacion solicitada sobre VALOR-1 y
+      * VALOR-2. Se usa tanto en modo interactivo como en modo batch.
+      * RESULTADO-VALIDO queda en "N" si la multiplicacion se desborda,
+      * para que quien llamo no grabe ni reporte un RESULTADO basura.
+        COMPUTAR-RESULTADO.
+            MOVE "S" TO RESULTADO-VALIDO
+            EVALUATE TRUE
+                WHEN OPERACION-SUMAR
+                    ADD VALOR-1 VALOR-2 GIVING RESULTADO
+                WHEN OPERACION-RESTAR
+                    SUBTRACT VALOR-2 FROM VALOR-1 GIVING RESULTADO
+                WHEN OPERACION-MULTIPLICAR
+                    MULTIPLY VALOR-1 BY VALOR-2 GIVING RESULTADO ROUNDED
+                        ON SIZE ERROR
+                            MOVE "N" TO RESULTADO-VALIDO
+                    END-MULTIPLY
+                WHEN OPERACION-DIVIDIR
+                    COMPUTE RESULTADO ROUNDED = VALOR-1 / VALOR-2
+            END-EVALUATE.
+
+      *------------------------------------------------------------------------*
+      * PROCESO-BATCH: lee el archivo de transacciones SUMA-ENTRADA, calcula
+      * el RESULTADO de cada par y lo escribe en SUMA-REPORTE. Al final
+      * imprime el total de control (cantidad de registros y suma de
+      * RESULTADO) como lo haria un proceso de liquidacion nocturno.
+        PROCESO-BATCH.
+            DISPLAY "Reiniciar desde el ultimo checkpoint (S/N)? "
+            DISPLAY " "
+            ACCEPT REINICIO-SOLICITADO
+            DISPLAY " "
+
+            MOVE ZERO TO REGISTROS-A-SALTAR
+            MOVE ZERO TO TOTAL-REGISTROS
+            MOVE ZERO TO TOTAL-RESULTADO
+            MOVE ZERO TO TOTAL-RECHAZADOS
+            IF REINICIO-SI
+                PERFORM LEER-CHECKPOINT
+            END-IF
+
+            OPEN INPUT  SUMA-ENTRADA
+            IF REINICIO-SI
+                OPEN EXTEND SUMA-REPORTE
+            ELSE
+                OPEN OUTPUT SUMA-REPORTE
+            END-IF
+
+            MOVE "N" TO FIN-ARCHIVO-ENTRADA
+
+            PERFORM VARYING CONTADOR-SALTO FROM 1 BY 1
+                    UNTIL CONTADOR-SALTO > REGISTROS-A-SALTAR
+                PERFORM LEER-REGISTRO-ENTRADA
+                IF NO-HAY-MAS-DATOS
+                    MOVE REGISTROS-A-SALTAR TO CONTADOR-SALTO
+                END-IF
+            END-PERFORM
+
+            PERFORM LEER-REGISTRO-ENTRADA
+
+            PERFORM UNTIL NO-HAY-MAS-DATOS
+                MOVE ENT-OPERACION TO OPERACION
+                MOVE ENT-VALOR-1   TO VALOR-1
+                MOVE ENT-VALOR-2   TO VALOR-2
+                IF VALOR-1 IS NUMERIC AND VALOR-2 IS NUMERIC
+                        AND OPERACION-VALIDA
+                        AND NOT (OPERACION-DIVIDIR AND VALOR-2 = ZERO)
+                    PERFORM COMPUTAR-RESULTADO
+                    IF RESULTADO-ES-VALIDO
+                        PERFORM GRABAR-HISTORICO
+                        ADD  1 TO TOTAL-REGISTROS
+                        ADD  RESULTADO TO TOTAL-RESULTADO
+                        PERFORM ESCRIBIR-DETALLE
+                    ELSE
+                        ADD 1 TO TOTAL-RECHAZADOS
+                        PERFORM REGISTRAR-ERROR-DESBORDE
+                    END-IF
+                ELSE
+                    ADD 1 TO TOTAL-RECHAZADOS
+                    PERFORM REGISTRAR-ERROR-PAR
+                END-IF
+                ADD 1 TO REGISTROS-A-SALTAR
+                PERFORM GRABAR-CHECKPOINT
+                PERFORM LEER-REGISTRO-ENTRADA
+            END-PERFORM
+
+            PERFORM ESCRIBIR-TOTALES
+
+            MOVE SPACES TO RESUMEN-SALIDA
+            STRING "REGISTROS: " TOTAL-REGISTROS-EDIT
+                   " RECHAZADOS: " TOTAL-RECHAZADOS-EDIT
+                   DELIMITED BY SIZE INTO RESUMEN-SALIDA
+            END-STRING
+
+      * La corrida termino completa, se limpia el checkpoint (incluyendo
+      * los totales acumulados) para que la proxima corrida de este
+      * archivo empiece desde el principio.
+            MOVE ZERO TO REGISTROS-A-SALTAR
+            MOVE ZERO TO TOTAL-REGISTROS
+            MOVE ZERO TO TOTAL-RESULTADO
+            MOVE ZERO TO TOTAL-RECHAZADOS
+            PERFORM GRABAR-CHECKPOINT
+
+            CLOSE SUMA-ENTRADA
+            CLOSE SUMA-REPORTE.
+
+      *------------------------------------------------------------------------*
+      * LEER-CHECKPOINT: recupera de SUMA-CHECKPOINT la cantidad de
+      * registros ya procesados en la corrida anterior (para saltarlos
+      * en vez de volver a calcularlos) junto con los totales de
+      * control acumulados hasta ese punto, de modo que el total de
+      * control final incluya tambien lo procesado antes del reinicio.
+        LEER-CHECKPOINT.
+            MOVE ZERO TO REGISTROS-A-SALTAR
+            MOVE ZERO TO TOTAL-REGISTROS
+            MOVE ZERO TO TOTAL-RESULTADO
+            MOVE ZERO TO TOTAL-RECHAZADOS
+            OPEN INPUT SUMA-CHECKPOINT
+            READ SUMA-CHECKPOINT
+                AT END
+                    MOVE ZERO TO REGISTROS-A-SALTAR
+                NOT AT END
+                    MOVE CKPT-REGISTROS-A-SALTAR TO REGISTROS-A-SALTAR
+                    MOVE CKPT-TOTAL-REGISTROS    TO TOTAL-REGISTROS
+                    MOVE CKPT-TOTAL-RESULTADO    TO TOTAL-RESULTADO
+                    MOVE CKPT-TOTAL-RECHAZADOS   TO TOTAL-RECHAZADOS
+            END-READ
+            CLOSE SUMA-CHECKPOINT.
+
+      *------------------------------------------------------------------------*
+      * GRABAR-CHECKPOINT: reescribe SUMA-CHECKPOINT con la cantidad de
+      * registros ya procesados y los totales de control acumulados
+      * hasta este punto de la corrida, para que un reinicio posterior
+      * no pierda lo ya contabilizado.
+        GRABAR-CHECKPOINT.
+            OPEN OUTPUT SUMA-CHECKPOINT
+            MOVE REGISTROS-A-SALTAR TO CKPT-REGISTROS-A-SALTAR
+            MOVE TOTAL-REGISTROS    TO CKPT-TOTAL-REGISTROS
+            MOVE TOTAL-RESULTADO    TO CKPT-TOTAL-RESULTADO
+            MOVE TOTAL-RECHAZADOS   TO CKPT-TOTAL-RECHAZADOS
+            WRITE REG-CHECKPOINT
+            CLOSE SUMA-CHECKPOINT.
+
+        LEER-REGISTRO-ENTRADA.
+            READ SUMA-ENTRADA
+                AT END MOVE "S" TO FIN-ARCHIVO-ENTRADA
+            END-READ.
+
+        REGISTRAR-ERROR-PAR.
+            MOVE SPACES TO LINEA-ERROR
+            STRING "PAR RECHAZADO - OPERACION: " OPERACION
+                   " VALOR-1: " VALOR-1
+                   " VALOR-2: " VALOR-2
+                   DELIMITED BY SIZE INTO LINEA-ERROR
+            END-STRING
+            MOVE LINEA-ERROR TO REG-ERROR
+            WRITE REG-ERROR.
+
+        ESCRIBIR-DETALLE.
+            MOVE VALOR-1   TO VALOR-1-EDIT
+            MOVE VALOR-2   TO VALOR-2-EDIT
+            MOVE RESULTADO TO RESULTADO-EDIT
+            MOVE SPACES    TO LINEA-DETALLE
+            STRING "OPERACION: " OPERACION
+                   "  VALOR-1: " VALOR-1-EDIT
+                   "  VALOR-2: " VALOR-2-EDIT
+                   "  RESULTADO: " RESULTADO-EDIT
+                   DELIMITED BY SIZE INTO LINEA-DETALLE
+            END-STRING
+            MOVE LINEA-DETALLE TO REG-REPORTE
+            WRITE REG-REPORTE.
+
+        ESCRIBIR-TOTALES.
+            MOVE TOTAL-REGISTROS  TO TOTAL-REGISTROS-EDIT
+            MOVE TOTAL-RESULTADO  TO TOTAL-RESULTADO-EDIT
+            MOVE TOTAL-RECHAZADOS TO TOTAL-RECHAZADOS-EDIT
+            MOVE SPACES TO LINEA-TOTALES
+            STRING "TOTAL REGISTROS: " TOTAL-REGISTROS-EDIT
+                   "  TOTAL RESULTADO: " TOTAL-RESULTADO-EDIT
+                   "  RECHAZADOS: " TOTAL-RECHAZADOS-EDIT
+                   DELIMITED BY SIZE INTO LINEA-TOTALES
+            END-STRING
+            MOVE LINEA-TOTALES TO REG-REPORTE
+            WRITE REG-REPORTE.
+
+      *------------------------------------------------------------------------*
+      * GRABAR-AUDITORIA: agrega un registro a AUDITORIA.DAT con el modo
+      * de ejecucion y el resumen de lo procesado en esta corrida.
+        GRABAR-AUDITORIA.
+            OPEN EXTEND ARCHIVO-AUDITORIA
+            MOVE "SUMA-ARGS"   TO AUD-PROGRAMA
+            MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+            MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+            MOVE SPACES        TO AUD-ENTRADA
+            STRING "MODO: " MODO-EJECUCION
+                   DELIMITED BY SIZE INTO AUD-ENTRADA
+            END-STRING
+            MOVE RESUMEN-SALIDA TO AUD-SALIDA
+            WRITE REG-AUDITORIA
+            CLOSE ARCHIVO-AUDITORIA.
+
         END PROGRAM SUMA-ARGS.
