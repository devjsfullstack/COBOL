@@ -6,20 +6,250 @@
         DATE-COMPILED.        19/03/2025.
         SECURITY.             NO ES CONFIDENCIAL.
 
+      *------------------------------------------------------------------------*
+      * Historial de modificaciones
+      * 09/08/2026 - El argumento recibido ahora se valida contra la tabla
+      *              de codigos validos de ARGCODES.CPY. Si no coincide con
+      *              ninguno se rechaza en lugar de aceptarse sin revisar.
+      * 09/08/2026 - ARGUMENTO ahora puede traer varios parametros en una
+      *              sola cadena, separados por DELIMITADOR-PARAMETROS. Se
+      *              separan en la tabla TABLA-PARAMETROS y se muestran uno
+      *              por uno. El codigo valido contra ARGCODES.CPY es el
+      *              primer parametro (el comando); los demas son datos
+      *              propios de ese comando y no se validan contra la tabla.
+      * 09/08/2026 - Se agrega la opcion de enmascarar ARGUMENTO y cada
+      *              parametro antes de mostrarlos, dejando visibles solo
+      *              los ultimos CANT-VISIBLE caracteres, para que datos
+      *              sensibles (cuentas, referencias) no queden en claro
+      *              en el log del job.
+      * 09/08/2026 - Cada corrida agrega un registro a la bitacora
+      *              AUDITORIA.DAT compartida con SUMA-ARGS y CICLO-FOR.
+      * 09/08/2026 - VALIDAR-CODIGO ya no trae el tamano de la tabla de
+      *              codigos en un literal; usa CANTIDAD-CODIGOS-VALIDOS
+      *              de ARGCODES.CPY, para que agregar un codigo a la
+      *              tabla no deje el limite de busqueda desactualizado.
+      * 09/08/2026 - Se agrega el punto de entrada ENTRY "ARGUMENTOS-
+      *              PARSE", para que otro job por lotes pueda llamar
+      *              a este programa y recibir de vuelta los parametros
+      *              ya separados y validados en vez de solo verlos por
+      *              pantalla. La PROCEDURE DIVISION principal sigue sin
+      *              USING para que ARGUMENTOS siga pudiendose compilar
+      *              y correr como ejecutable standalone.
+
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SOURCE-COMPUTER.          MACBOOK-PRO.
         OBJECT-COMPUTER.          MAACBOOK-PRO.
 
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL ARCHIVO-AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  ARCHIVO-AUDITORIA.
+        01 REG-AUDITORIA.
+           COPY AUDITREC.
+
         WORKING-STORAGE SECTION.
         01 ARGUMENTO PIC X(255).
 
+        COPY ARGCODES.
+
+        01 INDICE-CODIGO     PIC 9(2).
+        01 CODIGO-ENCONTRADO PIC X(1) VALUE "N".
+           88 CODIGO-ES-VALIDO VALUE "S".
+
+        01 DELIMITADOR-PARAMETROS PIC X(1) VALUE ",".
+        01 CANTIDAD-PARAMETROS    PIC 9(2) VALUE ZERO.
+        01 INDICE-PARAMETRO       PIC 9(2).
+        01 TABLA-PARAMETROS.
+           05 PARAMETRO           PIC X(30) OCCURS 10 TIMES.
+
+        01 MASCARA-ACTIVA        PIC X(1) VALUE "N".
+           88 MASCARA-SI         VALUE "S" "s".
+        01 CANT-VISIBLE          PIC 9(2) VALUE 4.
+        01 CAMPO-A-ENMASCARAR    PIC X(255).
+        01 CAMPO-ENMASCARADO     PIC X(255).
+        01 LONGITUD-VALOR        PIC 9(3).
+        01 INDICE-MASCARA        PIC 9(3).
+
+        01 RESULTADO-VALIDACION  PIC X(60).
+
+        LINKAGE SECTION.
+      * ARGUMENTO-PARM: el argumento a separar y validar, igual que el
+      * que en modo interactivo entra por ACCEPT. CANTIDAD-PARAMETROS-
+      * PARM / TABLA-PARAMETROS-PARM / CODIGO-VALIDO-PARM devuelven el
+      * resultado de SEPARAR-PARAMETROS y VALIDAR-CODIGO al job que
+      * llamo. Llegan unicamente por el punto de entrada
+      * ENTRY "ARGUMENTOS-PARSE" de mas abajo; la PROCEDURE DIVISION
+      * principal no lleva USING para que ARGUMENTOS siga pudiendose
+      * compilar y correr como ejecutable standalone.
+        01 ARGUMENTO-PARM PIC X(255).
+        01 CANTIDAD-PARAMETROS-PARM PIC 9(2).
+        01 TABLA-PARAMETROS-PARM.
+           05 PARAMETRO-PARM PIC X(30) OCCURS 10 TIMES.
+        01 CODIGO-VALIDO-PARM PIC X(1).
+
         PROCEDURE DIVISION.
+        MAIN-LOGIC.
             DISPLAY "Ingrese un argumento: ".
             DISPLAY " ".
             ACCEPT ARGUMENTO.
             DISPLAY " ".
-            DISPLAY "Argumento recibido: " ARGUMENTO.
-            STOP RUN.
+            DISPLAY "Enmascarar valores sensibles (S/N)? ".
+            DISPLAY " ".
+            ACCEPT MASCARA-ACTIVA.
+            DISPLAY " ".
+
+            PERFORM SEPARAR-PARAMETROS.
+            PERFORM VALIDAR-CODIGO.
+
+            IF CODIGO-ES-VALIDO
+                PERFORM MOSTRAR-ARGUMENTO
+                PERFORM MOSTRAR-PARAMETROS
+                MOVE "VALIDO" TO RESULTADO-VALIDACION
+            ELSE
+                IF MASCARA-SI
+                    MOVE ARGUMENTO TO CAMPO-A-ENMASCARAR
+                    PERFORM ENMASCARAR-CAMPO
+                    DISPLAY "*** Codigo de argumento no valido: "
+                            CAMPO-ENMASCARADO
+                ELSE
+                    DISPLAY "*** Codigo de argumento no valido: "
+                            ARGUMENTO
+                END-IF
+                DISPLAY "*** Valores permitidos: INICIO CIERRE RECALC"
+                DISPLAY "*** REPROCESO CARGA AJUSTE"
+                MOVE "RECHAZADO" TO RESULTADO-VALIDACION
+            END-IF
+
+            PERFORM GRABAR-AUDITORIA.
+
+            GOBACK.
+
+      *------------------------------------------------------------------------*
+      * MOSTRAR-ARGUMENTO: muestra ARGUMENTO completo, enmascarado o no
+      * segun lo pedido por el operador.
+        MOSTRAR-ARGUMENTO.
+            IF MASCARA-SI
+                MOVE ARGUMENTO TO CAMPO-A-ENMASCARAR
+                PERFORM ENMASCARAR-CAMPO
+                DISPLAY "Argumento recibido: " CAMPO-ENMASCARADO
+            ELSE
+                DISPLAY "Argumento recibido: " ARGUMENTO
+            END-IF.
+
+      *------------------------------------------------------------------------*
+      * ENMASCARAR-CAMPO: sustituye por "*" todos los caracteres de
+      * CAMPO-A-ENMASCARAR excepto los ultimos CANT-VISIBLE, y deja el
+      * resultado en CAMPO-ENMASCARADO.
+        ENMASCARAR-CAMPO.
+            MOVE CAMPO-A-ENMASCARAR TO CAMPO-ENMASCARADO
+            COMPUTE LONGITUD-VALOR =
+                FUNCTION LENGTH(FUNCTION TRIM(CAMPO-A-ENMASCARAR))
+            IF LONGITUD-VALOR > CANT-VISIBLE
+                PERFORM VARYING INDICE-MASCARA FROM 1 BY 1
+                        UNTIL INDICE-MASCARA >
+                              LONGITUD-VALOR - CANT-VISIBLE
+                    MOVE "*" TO CAMPO-ENMASCARADO(INDICE-MASCARA:1)
+                END-PERFORM
+            END-IF.
+
+      *------------------------------------------------------------------------*
+      * SEPARAR-PARAMETROS: divide ARGUMENTO en parametros individuales
+      * usando DELIMITADOR-PARAMETROS, y los guarda en TABLA-PARAMETROS.
+        SEPARAR-PARAMETROS.
+            MOVE ZERO TO CANTIDAD-PARAMETROS
+            UNSTRING ARGUMENTO DELIMITED BY DELIMITADOR-PARAMETROS
+                INTO PARAMETRO(1)  PARAMETRO(2)  PARAMETRO(3)
+                     PARAMETRO(4)  PARAMETRO(5)  PARAMETRO(6)
+                     PARAMETRO(7)  PARAMETRO(8)  PARAMETRO(9)
+                     PARAMETRO(10)
+                TALLYING IN CANTIDAD-PARAMETROS
+            END-UNSTRING.
+
+      *------------------------------------------------------------------------*
+      * MOSTRAR-PARAMETROS: despliega cada parametro recibido por separado.
+        MOSTRAR-PARAMETROS.
+            PERFORM VARYING INDICE-PARAMETRO FROM 1 BY 1
+                    UNTIL INDICE-PARAMETRO > CANTIDAD-PARAMETROS
+                IF MASCARA-SI
+                    MOVE PARAMETRO(INDICE-PARAMETRO)
+                        TO CAMPO-A-ENMASCARAR
+                    PERFORM ENMASCARAR-CAMPO
+                    DISPLAY "Parametro " INDICE-PARAMETRO ": "
+                            CAMPO-ENMASCARADO
+                ELSE
+                    DISPLAY "Parametro " INDICE-PARAMETRO ": "
+                            PARAMETRO(INDICE-PARAMETRO)
+                END-IF
+            END-PERFORM.
+
+      *------------------------------------------------------------------------*
+      * VALIDAR-CODIGO: compara los primeros 10 caracteres del primer
+      * parametro (el comando) contra la tabla de codigos permitidos.
+        VALIDAR-CODIGO.
+            MOVE "N" TO CODIGO-ENCONTRADO
+            PERFORM VARYING INDICE-CODIGO FROM 1 BY 1
+                    UNTIL INDICE-CODIGO > CANTIDAD-CODIGOS-VALIDOS
+                           OR CODIGO-ES-VALIDO
+                IF PARAMETRO(1)(1:10) = CODIGO-VALIDO(INDICE-CODIGO)
+                    MOVE "S" TO CODIGO-ENCONTRADO
+                END-IF
+            END-PERFORM.
+
+      *------------------------------------------------------------------------*
+      * GRABAR-AUDITORIA: agrega un registro a AUDITORIA.DAT con el
+      * argumento recibido y el resultado de la validacion, uno por
+      * cada ejecucion del programa.
+        GRABAR-AUDITORIA.
+            OPEN EXTEND ARCHIVO-AUDITORIA
+            MOVE "ARGUMENTOS" TO AUD-PROGRAMA
+            MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+            MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+            IF MASCARA-SI
+                MOVE ARGUMENTO TO CAMPO-A-ENMASCARAR
+                PERFORM ENMASCARAR-CAMPO
+                MOVE CAMPO-ENMASCARADO TO AUD-ENTRADA
+            ELSE
+                MOVE ARGUMENTO TO AUD-ENTRADA
+            END-IF
+            MOVE RESULTADO-VALIDACION TO AUD-SALIDA
+            WRITE REG-AUDITORIA
+            CLOSE ARCHIVO-AUDITORIA.
+
+      *------------------------------------------------------------------------*
+      * ENTRY-PARSEO-PARAMETRIZADO: punto de entrada aparte para un job
+      * que quiera separar y validar un argumento sin pasar por el
+      * ACCEPT de MAIN-LOGIC. No enmascara nada (MASCARA-ACTIVA se
+      * queda en su VALUE "N" de WORKING-STORAGE, porque quien llama
+      * recibe los parametros ya separados en la propia LINKAGE
+      * SECTION y no por pantalla) pero si agrega su registro a
+      * AUDITORIA.DAT, igual que el modo interactivo.
+        ENTRY "ARGUMENTOS-PARSE" USING ARGUMENTO-PARM
+                                        CANTIDAD-PARAMETROS-PARM
+                                        TABLA-PARAMETROS-PARM
+                                        CODIGO-VALIDO-PARM.
+        ENTRY-PARSEO-PARAMETRIZADO.
+            MOVE ARGUMENTO-PARM TO ARGUMENTO
+
+            PERFORM SEPARAR-PARAMETROS
+            PERFORM VALIDAR-CODIGO
+
+            MOVE CANTIDAD-PARAMETROS TO CANTIDAD-PARAMETROS-PARM
+            MOVE TABLA-PARAMETROS    TO TABLA-PARAMETROS-PARM
+            MOVE CODIGO-ENCONTRADO   TO CODIGO-VALIDO-PARM
+
+            IF CODIGO-ES-VALIDO
+                MOVE "VALIDO" TO RESULTADO-VALIDACION
+            ELSE
+                MOVE "RECHAZADO" TO RESULTADO-VALIDACION
+            END-IF
+
+            PERFORM GRABAR-AUDITORIA.
+
+            GOBACK.
+
         END PROGRAM ARGUMENTOS.
