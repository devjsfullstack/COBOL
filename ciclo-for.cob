@@ -6,11 +6,92 @@
         DATE-COMPILED.        29/03/2025.
         SECURITY.             NO ES CONFIDENCIAL.
 
+      *------------------------------------------------------------------------*
+      * Historial de modificaciones
+      * 09/08/2026 - Cada corrida agrega un registro a la bitacora
+      *              AUDITORIA.DAT compartida con ARGUMENTOS y SUMA-ARGS.
+      * 09/08/2026 - Los limites de los ciclos primero y tercero, antes
+      *              fijos en 5 y 10, ahora los captura el operador en
+      *              LIMITE-CONTADOR-1 y LIMITE-CONTADOR-2.
+      * 09/08/2026 - El ciclo que recorre CADENA ahora clasifica cada
+      *              caracter como alfabetico, numerico o especial, y
+      *              los especiales se listan ademas como excepcion en
+      *              CICLO-EXCEPCIONES.
+      * 09/08/2026 - Se agrega TOKENIZAR-CADENA, que parte de la misma
+      *              idea de recorrer una cadena caracter por caracter
+      *              pero separando por un delimitador en una tabla de
+      *              campos (TABLA-TOKENS) en lugar de caracter por
+      *              caracter.
+      * 09/08/2026 - Se agrega el modo de frecuencia de caracteres: en
+      *              vez de los ciclos de ejemplo, lee CICLO-TEXTO,
+      *              tabula cuantas veces aparece cada caracter en
+      *              todo el archivo y lo imprime como reporte.
+      * 09/08/2026 - REPORTE-FRECUENCIA contaba LONGITUD-LINEA sobre
+      *              LINEA-LEIDA recortada pero recorria la linea sin
+      *              recortar; con espacios al inicio de la linea esto
+      *              desalineaba el conteo. Ahora el recorrido usa la
+      *              misma cadena recortada que se uso para medirla.
+      * 09/08/2026 - CLASIFICAR-CARACTERES y TOKENIZAR-CADENA ya no
+      *              dependen solo de la cadena de ejemplo o de un
+      *              ACCEPT: se agregan los modos C (clasificar) y T
+      *              (tokenizar), que recorren CICLO-TEXTO linea por
+      *              linea, para poder apuntar estas rutinas a datos
+      *              reales en vez de solo al ejemplo fijo.
+      * 09/08/2026 - Los limites LIMITE-CONTADOR-1/2 de DEMO-CICLOS ya
+      *              se pueden recibir por LINKAGE SECTION desde un
+      *              programa que haga CALL "CICLO-FOR" con esos dos
+      *              valores; si el que llama manda CERO (o no manda
+      *              nada, como antes) se sigue preguntando por
+      *              pantalla, igual que cuando se corre solo.
+      * 09/08/2026 - La PROCEDURE DIVISION principal no puede llevar
+      *              USING: eso le impedia generarse como ejecutable
+      *              standalone, que es como se corre normalmente para
+      *              apuntarlo directo a un feed file sin pasar por
+      *              MENU-PRINCIPAL. Los limites por parametro ahora
+      *              entran por un punto de entrada aparte, ENTRY
+      *              "CICLO-FOR-DEMO", que un job por lotes puede
+      *              llamar en vez de "CICLO-FOR" cuando quiera fijar
+      *              los limites del demo sin preguntarlos por
+      *              pantalla.
+      * 09/08/2026 - CONTADOR se quedaba en LIMITE-CONTADOR-2 + 1
+      *              despues del tercer ciclo y nunca se reiniciaba
+      *              antes del primero; al llamar CICLO-FOR una segunda
+      *              vez en la misma corrida (por ejemplo desde
+      *              MENU-PRINCIPAL) el primer ciclo no mostraba nada.
+      *              Se agrega MOVE 1 TO CONTADOR antes del primer
+      *              ciclo en DEMO-CICLOS.
+      * 09/08/2026 - FRECUENCIA-EDIT era una posicion mas angosta que
+      *              FRECUENCIA-CARACTER; se ensancha para que no
+      *              pierda el primer digito con conteos de 7 cifras.
+      * 09/08/2026 - GRABAR-AUDITORIA en modo demo grababa siempre la
+      *              cadena de ejemplo fija en vez de los limites y el
+      *              texto/delimitador realmente usados en la corrida;
+      *              ahora arma AUD-ENTRADA con esos valores.
+      * 09/08/2026 - ENTRY-DEMO-PARAMETRIZADA quedaba bloqueada
+      *              igual en el ACCEPT de la cadena y el delimitador
+      *              de ejemplo, aunque a ese punto de entrada no le
+      *              corresponde pedir nada por pantalla. Se saca esa
+      *              parte de DEMO-CICLOS a su propio parrafo,
+      *              TOKENIZAR-DEMO-INTERACTIVO, que solo se llama
+      *              desde el modo interactivo.
+
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SOURCE-COMPUTER.      MACBOOK-PRO.
         OBJECT-COMPUTER.      MACBOOK-PRO.
 
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT OPTIONAL ARCHIVO-AUDITORIA
+                ASSIGN TO "AUDITORIA.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL CICLO-EXCEPCIONES
+                ASSIGN TO "CICLO-EXCEPCIONES.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL CICLO-TEXTO
+                ASSIGN TO "CICLO-TEXTO.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
       *------------------------------------------------------------------------*
       * Ejemplos de ciclos for diferentes sintaxis.
       * 1.- El primer contador suma 1 a CONTRADOR y lo muestra en pantalla.
@@ -20,30 +101,342 @@
       *     CONTADOR aumenta automaticamente.
 
         DATA DIVISION.
+        FILE SECTION.
+        FD  ARCHIVO-AUDITORIA.
+        01 REG-AUDITORIA.
+           COPY AUDITREC.
+
+        FD  CICLO-EXCEPCIONES.
+        01 REG-EXCEPCION         PIC X(80).
+
+        FD  CICLO-TEXTO.
+        01 REG-TEXTO             PIC X(80).
+
         WORKING-STORAGE SECTION.
+        01 MODO-CICLO         PIC X(1) VALUE "D".
+           88 MODO-DEMO          VALUE "D" "d".
+           88 MODO-FRECUENCIA    VALUE "F" "f".
+           88 MODO-CLASIFICAR    VALUE "C" "c".
+           88 MODO-TOKENIZAR     VALUE "T" "t".
         01 CONTADOR      PIC 9(2) VALUE 1.
         01 ITERADOR      PIC 9(2).
         01 CADENA        PIC X(13)  VALUE " 12345 ABCDF ".
         01 CADENA-ACTUAL PIC X.
 
+        01 LIMITE-CONTADOR-1 PIC 9(2) VALUE 5.
+        01 LIMITE-CONTADOR-2 PIC 9(2) VALUE 10.
+
+        01 CLASE-CARACTER    PIC X(11).
+        01 LINEA-EXCEPCION   PIC X(80).
+        01 CADENA-CLASIFICAR PIC X(80).
+
+        01 CADENA-TOKENIZAR  PIC X(80).
+        01 DELIMITADOR-TOKEN PIC X(1).
+        01 CANTIDAD-TOKENS   PIC 9(2) VALUE ZERO.
+        01 INDICE-TOKEN      PIC 9(2).
+        01 TABLA-TOKENS.
+           05 TOKEN-CAMPO    PIC X(20) OCCURS 10 TIMES.
+
+        01 FIN-TEXTO          PIC X(1) VALUE "N".
+           88 NO-HAY-MAS-TEXTO VALUE "S".
+        01 LINEA-LEIDA        PIC X(80).
+        01 LONGITUD-LINEA     PIC 9(3).
+        01 INDICE-LINEA       PIC 9(3).
+        01 CARACTER-ACTUAL    PIC X.
+        01 POSICION-TABLA     PIC 9(3).
+        01 TABLA-FRECUENCIA.
+           05 FRECUENCIA-CARACTER PIC 9(7) OCCURS 256 TIMES.
+        01 FRECUENCIA-EDIT    PIC Z,ZZZ,ZZ9.
+
+        LINKAGE SECTION.
+      * LIMITE-CONTADOR-1-PARM / -2-PARM: limites del primero y tercer
+      * ciclo de DEMO-CICLOS, para un job que quiera fijarlos sin
+      * teclearlos en pantalla. Llegan unicamente por el punto de
+      * entrada ENTRY "CICLO-FOR-DEMO" de mas abajo; la PROCEDURE
+      * DIVISION principal no lleva USING para que CICLO-FOR siga
+      * pudiendose compilar y correr como ejecutable standalone.
+        01 LIMITE-CONTADOR-1-PARM PIC 9(2).
+        01 LIMITE-CONTADOR-2-PARM PIC 9(2).
+
         PROCEDURE DIVISION.
         MAIN-LOGIC.
-            PERFORM UNTIL CONTADOR > 5
+            DISPLAY "Modo (D=Demo, F=Frecuencia, C=Clasificar, "
+                    "T=Tokenizar): "
+            DISPLAY " "
+            ACCEPT MODO-CICLO
+            DISPLAY " "
+
+            EVALUATE TRUE
+                WHEN MODO-FRECUENCIA
+                    PERFORM REPORTE-FRECUENCIA
+                WHEN MODO-CLASIFICAR
+                    PERFORM CLASIFICAR-ARCHIVO
+                WHEN MODO-TOKENIZAR
+                    PERFORM TOKENIZAR-ARCHIVO
+                WHEN OTHER
+                    PERFORM PEDIR-LIMITES-DEMO
+                    PERFORM DEMO-CICLOS
+                    PERFORM TOKENIZAR-DEMO-INTERACTIVO
+            END-EVALUATE
+
+            PERFORM GRABAR-AUDITORIA.
+
+            GOBACK.
+
+      *------------------------------------------------------------------------*
+      * ENTRY-DEMO-PARAMETRIZADA: punto de entrada aparte para un job
+      * que quiera correr los ciclos de conteo de DEMO-CICLOS con
+      * limites fijos por parametro, sin ningun ACCEPT de por medio.
+      * No pasa por MAIN-LOGIC ni por el ACCEPT de MODO-CICLO, asi que
+      * corre siempre en modo demo (MODO-CICLO se queda en su VALUE
+      * "D" de WORKING-STORAGE); tampoco pasa por
+      * TOKENIZAR-DEMO-INTERACTIVO, que es el unico paso de
+      * DEMO-CICLOS que necesita teclear algo, asi que CADENA-
+      * TOKENIZAR y DELIMITADOR-TOKEN se dejan en blanco para esta
+      * corrida en vez de arrastrar lo que haya quedado de una
+      * llamada anterior.
+        ENTRY "CICLO-FOR-DEMO" USING LIMITE-CONTADOR-1-PARM
+                                      LIMITE-CONTADOR-2-PARM.
+        ENTRY-DEMO-PARAMETRIZADA.
+            MOVE LIMITE-CONTADOR-1-PARM TO LIMITE-CONTADOR-1
+            MOVE LIMITE-CONTADOR-2-PARM TO LIMITE-CONTADOR-2
+            MOVE SPACES TO CADENA-TOKENIZAR
+            MOVE SPACES TO DELIMITADOR-TOKEN
+
+            PERFORM DEMO-CICLOS
+            PERFORM GRABAR-AUDITORIA.
+
+            GOBACK.
+
+      *------------------------------------------------------------------------*
+      * PEDIR-LIMITES-DEMO: pregunta por pantalla los limites del
+      * primero y tercer ciclo de DEMO-CICLOS. Solo se usa en el modo
+      * interactivo (MAIN-LOGIC); ENTRY-DEMO-PARAMETRIZADA los fija
+      * directamente desde el parametro recibido.
+        PEDIR-LIMITES-DEMO.
+            DISPLAY "Limite del primer ciclo (antes fijo en 5): "
+            DISPLAY " "
+            ACCEPT LIMITE-CONTADOR-1
+            DISPLAY " "
+            DISPLAY "Limite del tercer ciclo (antes fijo en 10): "
+            DISPLAY " "
+            ACCEPT LIMITE-CONTADOR-2
+            DISPLAY " ".
+
+      *------------------------------------------------------------------------*
+      * DEMO-CICLOS: los tres ejemplos de ciclo de conteo originales,
+      * mas la rutina de clasificacion que se monto sobre ellos.
+      * Asume que LIMITE-CONTADOR-1/2 ya estan fijados, por
+      * PEDIR-LIMITES-DEMO o por ENTRY-DEMO-PARAMETRIZADA. No incluye
+      * la parte de separar por delimitador (eso es
+      * TOKENIZAR-DEMO-INTERACTIVO), porque esa es la unica parte que
+      * necesita teclear algo y ENTRY-DEMO-PARAMETRIZADA no debe
+      * quedar esperando un ACCEPT.
+        DEMO-CICLOS.
+            OPEN EXTEND CICLO-EXCEPCIONES
+
+            MOVE 1 TO CONTADOR
+            PERFORM UNTIL CONTADOR > LIMITE-CONTADOR-1
                 DISPLAY "CONTADOR: " CONTADOR
                 ADD 1 TO CONTADOR
             END-PERFORM
 
+            MOVE CADENA TO CADENA-CLASIFICAR
+            PERFORM CLASIFICAR-CARACTERES
+
+            CLOSE CICLO-EXCEPCIONES
+
+            PERFORM VARYING CONTADOR FROM 1 BY 1
+                    UNTIL CONTADOR > LIMITE-CONTADOR-2
+                DISPLAY CONTADOR
+            END-PERFORM.
+
+      *------------------------------------------------------------------------*
+      * TOKENIZAR-DEMO-INTERACTIVO: pide por pantalla la cadena y el
+      * delimitador de ejemplo y los separa con TOKENIZAR-CADENA. Solo
+      * se usa en el modo interactivo (MAIN-LOGIC); no la usa
+      * ENTRY-DEMO-PARAMETRIZADA, que no pregunta nada por pantalla.
+        TOKENIZAR-DEMO-INTERACTIVO.
+            DISPLAY "Cadena a separar en campos: "
+            DISPLAY " "
+            ACCEPT CADENA-TOKENIZAR
+            DISPLAY " "
+            DISPLAY "Delimitador a usar: "
+            DISPLAY " "
+            ACCEPT DELIMITADOR-TOKEN
+            DISPLAY " "
+            PERFORM TOKENIZAR-CADENA.
+
+      *------------------------------------------------------------------------*
+      * CLASIFICAR-CARACTERES: recorre CADENA-CLASIFICAR y clasifica
+      * cada caracter distinto de espacio como alfabetico, numerico o
+      * especial. Los especiales se consideran una excepcion al tipo
+      * de dato esperado en un campo de texto normal, y se listan
+      * aparte en CICLO-EXCEPCIONES para que se puedan revisar.
+        CLASIFICAR-CARACTERES.
             PERFORM VARYING ITERADOR FROM 1 BY 1 UNTIL ITERADOR > LENGTH
-                OF FUNCTION TRIM(CADENA)
-                MOVE FUNCTION TRIM(CADENA) (ITERADOR:1) TO CADENA-ACTUAL
+                OF FUNCTION TRIM(CADENA-CLASIFICAR)
+                MOVE FUNCTION TRIM(CADENA-CLASIFICAR) (ITERADOR:1)
+                    TO CADENA-ACTUAL
                 IF CADENA-ACTUAL NOT = SPACE
+                    EVALUATE TRUE
+                        WHEN CADENA-ACTUAL IS ALPHABETIC
+                            MOVE "ALFABETICO" TO CLASE-CARACTER
+                        WHEN CADENA-ACTUAL IS NUMERIC
+                            MOVE "NUMERICO"   TO CLASE-CARACTER
+                        WHEN OTHER
+                            MOVE "ESPECIAL"   TO CLASE-CARACTER
+                    END-EVALUATE
                     DISPLAY "CARACTER " ITERADOR ": " CADENA-ACTUAL
+                            " (" CLASE-CARACTER ")"
+                    IF CLASE-CARACTER = "ESPECIAL"
+                        MOVE SPACES TO LINEA-EXCEPCION
+                        STRING "EXCEPCION - POSICION " ITERADOR
+                               " CARACTER '" CADENA-ACTUAL
+                               "' NO ES ALFABETICO NI NUMERICO"
+                               DELIMITED BY SIZE INTO LINEA-EXCEPCION
+                        END-STRING
+                        MOVE LINEA-EXCEPCION TO REG-EXCEPCION
+                        WRITE REG-EXCEPCION
+                    END-IF
                 END-IF
+            END-PERFORM.
+
+      *------------------------------------------------------------------------*
+      * TOKENIZAR-CADENA: parte CADENA-TOKENIZAR por DELIMITADOR-TOKEN
+      * en TABLA-TOKENS y muestra cada campo por separado. Quien llama
+      * esta rutina es responsable de dejar esos dos campos listos
+      * antes (por pantalla en el modo demo, o linea por linea desde
+      * CICLO-TEXTO en TOKENIZAR-ARCHIVO).
+        TOKENIZAR-CADENA.
+            MOVE ZERO TO CANTIDAD-TOKENS
+            UNSTRING CADENA-TOKENIZAR DELIMITED BY DELIMITADOR-TOKEN
+                INTO TOKEN-CAMPO(1)  TOKEN-CAMPO(2)  TOKEN-CAMPO(3)
+                     TOKEN-CAMPO(4)  TOKEN-CAMPO(5)  TOKEN-CAMPO(6)
+                     TOKEN-CAMPO(7)  TOKEN-CAMPO(8)  TOKEN-CAMPO(9)
+                     TOKEN-CAMPO(10)
+                TALLYING IN CANTIDAD-TOKENS
+            END-UNSTRING
+
+            PERFORM VARYING INDICE-TOKEN FROM 1 BY 1
+                    UNTIL INDICE-TOKEN > CANTIDAD-TOKENS
+                DISPLAY "CAMPO " INDICE-TOKEN ": "
+                        TOKEN-CAMPO(INDICE-TOKEN)
+            END-PERFORM.
+
+      *------------------------------------------------------------------------*
+      * REPORTE-FRECUENCIA: lee CICLO-TEXTO linea por linea, tabula
+      * cuantas veces aparece cada caracter en todo el archivo usando
+      * FUNCTION ORD como indice, e imprime un reporte con los
+      * caracteres que si aparecieron y su cantidad de apariciones.
+        REPORTE-FRECUENCIA.
+            INITIALIZE TABLA-FRECUENCIA
+
+            OPEN INPUT CICLO-TEXTO
+            MOVE "N" TO FIN-TEXTO
+            PERFORM LEER-LINEA-TEXTO
+
+            PERFORM UNTIL NO-HAY-MAS-TEXTO
+                COMPUTE LONGITUD-LINEA =
+                    FUNCTION LENGTH(FUNCTION TRIM(LINEA-LEIDA))
+                PERFORM VARYING INDICE-LINEA FROM 1 BY 1
+                        UNTIL INDICE-LINEA > LONGITUD-LINEA
+                    MOVE FUNCTION TRIM(LINEA-LEIDA) (INDICE-LINEA:1)
+                        TO CARACTER-ACTUAL
+                    COMPUTE POSICION-TABLA =
+                        FUNCTION ORD(CARACTER-ACTUAL)
+                    ADD 1 TO FRECUENCIA-CARACTER(POSICION-TABLA)
+                END-PERFORM
+                PERFORM LEER-LINEA-TEXTO
             END-PERFORM
+            CLOSE CICLO-TEXTO
 
-            PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 10
-                DISPLAY CONTADOR
+            DISPLAY "*** REPORTE DE FRECUENCIA DE CARACTERES ***"
+            PERFORM VARYING POSICION-TABLA FROM 1 BY 1
+                    UNTIL POSICION-TABLA > 256
+                IF FRECUENCIA-CARACTER(POSICION-TABLA) > ZERO
+                    MOVE FUNCTION CHAR(POSICION-TABLA)
+                        TO CARACTER-ACTUAL
+                    MOVE FRECUENCIA-CARACTER(POSICION-TABLA)
+                        TO FRECUENCIA-EDIT
+                    DISPLAY "CARACTER '" CARACTER-ACTUAL "': "
+                            FRECUENCIA-EDIT
+                END-IF
+            END-PERFORM.
+
+        LEER-LINEA-TEXTO.
+            READ CICLO-TEXTO INTO LINEA-LEIDA
+                AT END MOVE "S" TO FIN-TEXTO
+            END-READ.
+
+      *------------------------------------------------------------------------*
+      * CLASIFICAR-ARCHIVO: corre CLASIFICAR-CARACTERES linea por
+      * linea sobre CICLO-TEXTO, en vez de sobre la cadena de ejemplo,
+      * para poder apuntar la clasificacion a datos reales de entrada.
+        CLASIFICAR-ARCHIVO.
+            OPEN INPUT CICLO-TEXTO
+            OPEN EXTEND CICLO-EXCEPCIONES
+            MOVE "N" TO FIN-TEXTO
+            PERFORM LEER-LINEA-TEXTO
+
+            PERFORM UNTIL NO-HAY-MAS-TEXTO
+                MOVE LINEA-LEIDA TO CADENA-CLASIFICAR
+                PERFORM CLASIFICAR-CARACTERES
+                PERFORM LEER-LINEA-TEXTO
             END-PERFORM
-            STOP RUN.
+
+            CLOSE CICLO-EXCEPCIONES
+            CLOSE CICLO-TEXTO.
+
+      *------------------------------------------------------------------------*
+      * TOKENIZAR-ARCHIVO: pide un delimitador una sola vez y corre
+      * TOKENIZAR-CADENA linea por linea sobre CICLO-TEXTO, para poder
+      * separar por campos un archivo completo en lugar de una sola
+      * linea tecleada por el operador.
+        TOKENIZAR-ARCHIVO.
+            DISPLAY "Delimitador a usar: "
+            DISPLAY " "
+            ACCEPT DELIMITADOR-TOKEN
+            DISPLAY " "
+
+            OPEN INPUT CICLO-TEXTO
+            MOVE "N" TO FIN-TEXTO
+            PERFORM LEER-LINEA-TEXTO
+
+            PERFORM UNTIL NO-HAY-MAS-TEXTO
+                MOVE LINEA-LEIDA TO CADENA-TOKENIZAR
+                PERFORM TOKENIZAR-CADENA
+                PERFORM LEER-LINEA-TEXTO
+            END-PERFORM
+
+            CLOSE CICLO-TEXTO.
+
+      *------------------------------------------------------------------------*
+      * GRABAR-AUDITORIA: agrega un registro a AUDITORIA.DAT con el
+      * modo usado en esta corrida, uno por cada ejecucion.
+        GRABAR-AUDITORIA.
+            OPEN EXTEND ARCHIVO-AUDITORIA
+            MOVE "CICLO-FOR" TO AUD-PROGRAMA
+            MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA
+            MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-HORA
+            EVALUATE TRUE
+                WHEN MODO-FRECUENCIA
+                    MOVE "MODO: FRECUENCIA DE CARACTERES" TO AUD-ENTRADA
+                WHEN MODO-CLASIFICAR
+                    MOVE "MODO: CLASIFICAR ARCHIVO" TO AUD-ENTRADA
+                WHEN MODO-TOKENIZAR
+                    MOVE "MODO: TOKENIZAR ARCHIVO" TO AUD-ENTRADA
+                WHEN OTHER
+                    MOVE SPACES TO AUD-ENTRADA
+                    STRING "LIM1:" LIMITE-CONTADOR-1
+                           " LIM2:" LIMITE-CONTADOR-2
+                           " TOK:" CADENA-TOKENIZAR(1:20)
+                           " DELIM:" DELIMITADOR-TOKEN
+                           DELIMITED BY SIZE INTO AUD-ENTRADA
+                    END-STRING
+            END-EVALUATE
+            MOVE "PROCESADO"  TO AUD-SALIDA
+            WRITE REG-AUDITORIA
+            CLOSE ARCHIVO-AUDITORIA.
 
         END PROGRAM CICLO-FOR.
