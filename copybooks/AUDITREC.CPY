@@ -0,0 +1,11 @@
+      *------------------------------------------------------------------------*
+      * AUDITREC.CPY - Layout de la bitacora de auditoria compartida por
+      * ARGUMENTOS, SUMA-ARGS y CICLO-FOR. Cada programa agrega un
+      * registro por ejecucion en AUDITORIA.DAT (ASSIGN TO en cada
+      * programa), para poder responder quien corrio que, con que datos
+      * y cuando, sin tener que revisar el log de cada corrida.
+           05 AUD-PROGRAMA            PIC X(12).
+           05 AUD-FECHA               PIC 9(8).
+           05 AUD-HORA                PIC 9(6).
+           05 AUD-ENTRADA             PIC X(60).
+           05 AUD-SALIDA              PIC X(60).
