@@ -0,0 +1,21 @@
+      *------------------------------------------------------------------------*
+      * ARGCODES.CPY - Tabla de codigos de arranque validos para ARGUMENTOS.
+      * Se carga por REDEFINES a partir de una serie de FILLER con VALUE,
+      * la tecnica clasica para precargar tablas en WORKING-STORAGE.
+       01 TABLA-CODIGOS-INIT.
+           05 FILLER                 PIC X(10) VALUE "INICIO".
+           05 FILLER                 PIC X(10) VALUE "CIERRE".
+           05 FILLER                 PIC X(10) VALUE "RECALC".
+           05 FILLER                 PIC X(10) VALUE "REPROCESO".
+           05 FILLER                 PIC X(10) VALUE "CARGA".
+           05 FILLER                 PIC X(10) VALUE "AJUSTE".
+
+       01 TABLA-CODIGOS REDEFINES TABLA-CODIGOS-INIT.
+           05 CODIGO-VALIDO          PIC X(10) OCCURS 6 TIMES.
+
+      * CANTIDAD-CODIGOS-VALIDOS - cuantas entradas tiene TABLA-CODIGOS
+      * arriba. Quien recorra la tabla debe usar este campo como limite
+      * en vez de un literal, para que agregar un FILLER aqui no deje
+      * el limite de busqueda desincronizado del tamano real de la
+      * tabla.
+       01 CANTIDAD-CODIGOS-VALIDOS  PIC 9(2) VALUE 6.
