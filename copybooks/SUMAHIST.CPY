@@ -0,0 +1,14 @@
+      *------------------------------------------------------------------------*
+      * SUMAHIST.CPY - Layout del historico de resultados de SUMA-ARGS.
+      * Usado por SUMA-ARGS (para grabar) y por el reporte diario de
+      * control de totales (para leer).
+      * La llave HIST-LLAVE combina la fecha de corrida y un numero de
+      * secuencia, de forma que cada corrida agrega registros nuevos sin
+      * chocar con los de corridas anteriores del mismo dia.
+           05 HIST-LLAVE.
+               10 HIST-FECHA          PIC 9(8).
+               10 HIST-SECUENCIA      PIC 9(4).
+           05 HIST-OPERACION          PIC X(1).
+           05 HIST-VALOR-1            PIC 9(9)V99.
+           05 HIST-VALOR-2            PIC 9(9)V99.
+           05 HIST-RESULTADO          PIC S9(9)V99.
