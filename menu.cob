@@ -0,0 +1,74 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.           MENU-PRINCIPAL.
+        AUTHOR.               ISAAC MORENO.
+        INSTALLATION.         DESARROLLO.
+        DATE-WRITTEN.         09/08/2026.
+        DATE-COMPILED.        09/08/2026.
+        SECURITY.             NO ES CONFIDENCIAL.
+
+      *------------------------------------------------------------------------*
+      * Historial de modificaciones
+      * 09/08/2026 - Version inicial. Menu que permite invocar
+      *              ARGUMENTOS, SUMA-ARGS y CICLO-FOR como
+      *              subprogramas (CALL), sin tener que correr cada
+      *              uno por separado desde la linea de comandos.
+      * 09/08/2026 - CICLO-FOR vuelve a llamarse sin parametros: sus
+      *              limites por parametro ahora entran por su propio
+      *              punto de entrada, ENTRY "CICLO-FOR-DEMO", que este
+      *              menu no necesita usar porque siempre quiere el
+      *              comportamiento interactivo de siempre.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER.      MACBOOK-PRO.
+        OBJECT-COMPUTER.      MACBOOK-PRO.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 OPCION-MENU        PIC X(1).
+           88 OPCION-ARGUMENTOS  VALUE "1".
+           88 OPCION-SUMA-ARGS   VALUE "2".
+           88 OPCION-CICLO-FOR   VALUE "3".
+           88 OPCION-SALIR       VALUE "4".
+           88 OPCION-VALIDA      VALUE "1" "2" "3" "4".
+
+        PROCEDURE DIVISION.
+        MAIN-LOGIC.
+            PERFORM WITH TEST AFTER UNTIL OPCION-SALIR
+                PERFORM MOSTRAR-MENU
+                PERFORM WITH TEST AFTER UNTIL OPCION-VALIDA
+                    ACCEPT OPCION-MENU
+                    DISPLAY " "
+                    IF NOT OPCION-VALIDA
+                        DISPLAY "*** Opcion no valida, use 1 a 4. ***"
+                    END-IF
+                END-PERFORM
+                EVALUATE TRUE
+                    WHEN OPCION-ARGUMENTOS
+                        CALL "ARGUMENTOS"
+                    WHEN OPCION-SUMA-ARGS
+                        CALL "SUMA-ARGS"
+                    WHEN OPCION-CICLO-FOR
+                        CALL "CICLO-FOR"
+                    WHEN OPCION-SALIR
+                        DISPLAY "Fin del menu."
+                END-EVALUATE
+            END-PERFORM
+
+            STOP RUN.
+
+      *------------------------------------------------------------------------*
+      * MOSTRAR-MENU: despliega las opciones disponibles para el
+      * operador.
+        MOSTRAR-MENU.
+            DISPLAY " ".
+            DISPLAY "*************************************".
+            DISPLAY "*** MENU PRINCIPAL ***".
+            DISPLAY "1. ARGUMENTOS".
+            DISPLAY "2. SUMA-ARGS".
+            DISPLAY "3. CICLO-FOR".
+            DISPLAY "4. SALIR".
+            DISPLAY "*************************************".
+            DISPLAY "Seleccione una opcion: ".
+
+        END PROGRAM MENU-PRINCIPAL.
